@@ -0,0 +1,172 @@
+      *PROJETO CAIXA ELETRONICO - FECHAMENTO DIARIO
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CE002-FECHAMENTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MESTRE ASSIGN TO "CONTAMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-LOGIN
+               FILE STATUS IS WS-FS-CONTA.
+
+           SELECT MOVIMENTO ASSIGN TO "MOVIMENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MOVIMENTO.
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+           FD  CONTA-MESTRE.
+           COPY CONTAM.
+
+           FD  MOVIMENTO.
+           COPY MOVTO.
+
+           WORKING-STORAGE SECTION.
+
+      * GLOBAL
+           77 WS-FS-CONTA PIC X(02).
+           77 WS-FS-MOVIMENTO PIC X(02).
+           77 WS-DATA-PROCESSAMENTO PIC 9(08).
+
+      * TOTAIS POR CONTA, ACUMULADOS A CADA VOLTA NO MOVIMENTO
+           77 WS-SOMA-DEPOSITOS PIC 9(10)V99.
+           77 WS-SOMA-SAQUES PIC 9(10)V99.
+           77 WS-SALDO-ABERTURA PIC 9(10)V99.
+           77 WS-SALDO-CONFORME-MOVIMENTO PIC 9(10)V99.
+
+           77 WS-PRIMEIRO-MOVIMENTO-SW PIC X(01) VALUE 'S'.
+               88 WS-PRIMEIRO-MOVIMENTO VALUE 'S'.
+               88 WS-NAO-E-O-PRIMEIRO-MOVIMENTO VALUE 'N'.
+           77 WS-EXISTE-MOVIMENTO-SW PIC X(01) VALUE 'N'.
+               88 WS-EXISTE-MOVIMENTO-HOJE VALUE 'S'.
+               88 WS-NAO-EXISTE-MOVIMENTO-HOJE VALUE 'N'.
+           77 WS-DIVERGENTE-SW PIC X(01) VALUE 'N'.
+               88 WS-CONTA-DIVERGENTE VALUE 'S'.
+               88 WS-CONTA-CONFERE VALUE 'N'.
+
+      * TOTAIS GERAIS DO RELATORIO
+           77 WS-TOTAL-CONTAS PIC 9(05) VALUE ZERO.
+           77 WS-TOTAL-DIVERGENTES PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PERFORM 1000-ABRE-ARQUIVOS.
+       PERFORM 2000-PROCESSA-UMA-CONTA UNTIL WS-FS-CONTA = '10'.
+       PERFORM 9000-FINALIZA.
+       STOP RUN.
+
+      *--------------------------------------------------------*
+      * PROCESSAMENTO DE CADA CONTA DO CONTA-MESTRE             *
+      *--------------------------------------------------------*
+           2000-PROCESSA-UMA-CONTA.
+               MOVE ZERO TO WS-SOMA-DEPOSITOS
+               MOVE ZERO TO WS-SOMA-SAQUES
+               SET WS-PRIMEIRO-MOVIMENTO TO TRUE
+               SET WS-NAO-EXISTE-MOVIMENTO-HOJE TO TRUE
+               SET WS-CONTA-CONFERE TO TRUE
+
+               PERFORM 2100-ACUMULA-MOVIMENTOS-DO-DIA
+
+               IF WS-EXISTE-MOVIMENTO-HOJE
+                   IF WS-SALDO-CONFORME-MOVIMENTO NOT = CM-SALDO
+                       SET WS-CONTA-DIVERGENTE TO TRUE
+                   END-IF
+               ELSE
+                   MOVE CM-SALDO TO WS-SALDO-ABERTURA
+                   MOVE CM-SALDO TO WS-SALDO-CONFORME-MOVIMENTO
+               END-IF
+
+               ADD 1 TO WS-TOTAL-CONTAS
+               IF WS-CONTA-DIVERGENTE
+                   ADD 1 TO WS-TOTAL-DIVERGENTES
+               END-IF
+
+               DISPLAY CM-LOGIN " "
+                   "ABERTURA: " WS-SALDO-ABERTURA " "
+                   "DEPOSITOS: " WS-SOMA-DEPOSITOS " "
+                   "SAQUES: " WS-SOMA-SAQUES " "
+                   "FECHAMENTO: " CM-SALDO
+               IF WS-CONTA-DIVERGENTE
+                   DISPLAY "   *** DIVERGENCIA NA CONFERENCIA ***"
+               END-IF
+
+               READ CONTA-MESTRE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-FS-CONTA
+               END-READ.
+
+      * PERCORRE TODO O ARQUIVO MOVIMENTO PROCURANDO LANCAMENTOS DA
+      * CONTA CORRENTE (CM-LOGIN) NA DATA DE PROCESSAMENTO
+           2100-ACUMULA-MOVIMENTOS-DO-DIA.
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 2110-LER-E-ACUMULAR
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO.
+
+           2110-LER-E-ACUMULAR.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-LOGIN = CM-LOGIN
+                          AND MV-DATA-MOVIMENTO = WS-DATA-PROCESSAMENTO
+                           PERFORM 2120-ACUMULA-UM-MOVIMENTO
+                       END-IF
+               END-READ.
+
+           2120-ACUMULA-UM-MOVIMENTO.
+               SET WS-EXISTE-MOVIMENTO-HOJE TO TRUE
+               IF WS-PRIMEIRO-MOVIMENTO
+                   IF MV-OP-DEPOSITO OR MV-OP-TRANSF-CREDITO
+                       COMPUTE WS-SALDO-ABERTURA =
+                           MV-SALDO-RESULTANTE - MV-VALOR
+                   ELSE
+                       COMPUTE WS-SALDO-ABERTURA =
+                           MV-SALDO-RESULTANTE + MV-VALOR
+                   END-IF
+                   SET WS-NAO-E-O-PRIMEIRO-MOVIMENTO TO TRUE
+               END-IF
+
+               IF MV-OP-DEPOSITO OR MV-OP-TRANSF-CREDITO
+                   ADD MV-VALOR TO WS-SOMA-DEPOSITOS
+               ELSE
+                   ADD MV-VALOR TO WS-SOMA-SAQUES
+               END-IF
+
+               MOVE MV-SALDO-RESULTANTE
+                   TO WS-SALDO-CONFORME-MOVIMENTO.
+
+      *--------------------------------------------------------*
+      * ABERTURA / FECHAMENTO DE ARQUIVOS E RELATORIO           *
+      *--------------------------------------------------------*
+           1000-ABRE-ARQUIVOS.
+               ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+               OPEN INPUT CONTA-MESTRE
+               DISPLAY "=========================================="
+               DISPLAY " CE002-FECHAMENTO - CONFERENCIA DIARIA"
+               DISPLAY " DATA DE PROCESSAMENTO: " WS-DATA-PROCESSAMENTO
+               DISPLAY "=========================================="
+               READ CONTA-MESTRE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-FS-CONTA
+               END-READ.
+
+           9000-FINALIZA.
+               CLOSE CONTA-MESTRE
+               DISPLAY "=========================================="
+               DISPLAY " TOTAL DE CONTAS PROCESSADAS: "
+                   WS-TOTAL-CONTAS
+               DISPLAY " TOTAL DE CONTAS DIVERGENTES: "
+                   WS-TOTAL-DIVERGENTES
+               DISPLAY "==========================================".
+
+           END PROGRAM CE002-FECHAMENTO.
