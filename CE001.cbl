@@ -7,27 +7,114 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MESTRE ASSIGN TO "CONTAMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-LOGIN
+               FILE STATUS IS WS-FS-CONTA.
+
+           SELECT MOVIMENTO ASSIGN TO "MOVIMENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MOVIMENTO.
+
+           SELECT AUDITORIA ASSIGN TO "AUDITSEG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
 
+           FILE SECTION.
+
+           FD  CONTA-MESTRE.
+           COPY CONTAM.
+
+           FD  MOVIMENTO.
+           COPY MOVTO.
+
+           FD  AUDITORIA.
+           COPY AUDITSEG.
+
            WORKING-STORAGE SECTION.
 
       * GLOBAL
            77 WS-OPCAO PIC X(2).
+           77 WS-FS-CONTA PIC X(02).
+           77 WS-FS-MOVIMENTO PIC X(02).
+           77 WS-FS-AUDITORIA PIC X(02).
+           77 WS-DATA-HOJE PIC 9(08).
+           77 WS-HORA-AGORA PIC 9(06).
+
+      *BLOQUEIO DE CONTA / AUDITORIA DE SEGURANCA
+           77 WS-LIMITE-TENTATIVAS PIC 9(01) VALUE 3.
+           77 WS-TERMINAL PIC X(08) VALUE "TERM0001".
+           77 WS-LOGIN-DESBLOQUEIO PIC X(20).
+           77 WS-CODIGO-GERENTE PIC 9(06).
+           77 WS-CODIGO-GERENTE-MESTRE PIC 9(06) VALUE 999999.
+           77 WS-TENTATIVAS-DESBLOQUEIO PIC 9(01) VALUE ZERO.
 
       *L001 - ACESSO / CRIACAO
            77 WS-LOGIN PIC X(20).
            77 WS-SENHA PIC 9(06).
-           77 WS-NOVO-LOGIN PIC X(12).
+           77 WS-NOVO-LOGIN PIC X(20).
            77 WS-NOVA-SENHA PIC 9(06).
            77 WS-SENHA-VALIDACAO PIC 9(06).
 
+      *SENHA - CODIFICACAO UNIDIRECIONAL ANTES DE GRAVAR EM DISCO
+           77 WS-SENHA-TEMP PIC 9(06).
+           77 WS-HASH-NUM PIC 9(12).
+           77 WS-SENHA-HASH-CALC PIC X(12).
+           77 WS-SENHA-RESTANTE PIC 9(06).
+           77 WS-DIGITO-SENHA PIC 9(01).
+           77 WS-ACUMULADOR-HASH PIC 9(12).
+
       *P001 - MENU LOGADO
-           77 WS-SALDO PIC 9(10) value ZEROS.
            77 WS-DEPOSITO PIC 9(10)V99 VALUE ZERO.
            77 WS-SAQUE PIC 9(10)V99 VALUE ZERO.
            77 WS-OPCAO-SUBMENU PIC x(2).
+           77 WS-LIMITE-DIARIO-SAQUE PIC 9(10)V99 VALUE 1000,00.
+           77 WS-TOTAL-SAQUE-DIA PIC 9(10)V99 VALUE ZERO.
+
+      *EXTRATO
+           77 WS-LIMITE-EXTRATO PIC 9(02) VALUE 10.
+           77 WS-TOTAL-MOVIMENTOS-LOGIN PIC 9(05) VALUE ZERO.
+           77 WS-REGISTROS-A-PULAR PIC 9(05) VALUE ZERO.
+           77 WS-CONTADOR-LEITURA PIC 9(05) VALUE ZERO.
+
+      *TRANSFERENCIA ENTRE CONTAS
+           77 WS-LOGIN-DESTINO PIC X(20).
+           77 WS-VALOR-TRANSFERENCIA PIC 9(10)V99 VALUE ZERO.
+
+      *CONTROLE DE CHECKPOINT/REINICIO DE MOVIMENTO
+           77 WS-CONTADOR-MOVIMENTO PIC 9(08) VALUE ZERO.
+           77 WS-MOVIMENTO-ENCONTRADO-SW PIC X(01) VALUE 'N'.
+               88 WS-MOVIMENTO-ENCONTRADO VALUE 'S'.
+               88 WS-MOVIMENTO-NAO-ENCONTRADO VALUE 'N'.
+           77 WS-CREDITO-PENDENTE-SW PIC X(01) VALUE 'N'.
+               88 WS-CREDITO-JA-APLICADO VALUE 'S'.
+               88 WS-CREDITO-NAO-APLICADO VALUE 'N'.
+
+      *CHAVEAMENTO DE SUCESSO/FALHA DENTRO DE UM PARAGRAFO - EVITA
+      *QUE A LOGICA QUE SO DEVE RODAR NO CAMINHO FELIZ SEJA EXECUTADA
+      *DEPOIS DE UM PERFORM DE RETORNO (O PERFORM VOLTA PARA A
+      *PROXIMA SENTENCA, NAO DESVIA PARA FORA DO PARAGRAFO)
+           77 WS-CADASTRO-SW PIC X(01).
+               88 WS-CADASTRO-OK VALUE 'S'.
+               88 WS-CADASTRO-NOK VALUE 'N'.
+           77 WS-LOGIN-SW PIC X(01).
+               88 WS-LOGIN-VALIDO VALUE 'S'.
+               88 WS-LOGIN-INVALIDO VALUE 'N'.
+           77 WS-DESBLOQUEIO-SW PIC X(01).
+               88 WS-DESBLOQUEIO-OK VALUE 'S'.
+               88 WS-DESBLOQUEIO-NOK VALUE 'N'.
+           77 WS-OPERACAO-SW PIC X(01).
+               88 WS-OPERACAO-OK VALUE 'S'.
+               88 WS-OPERACAO-NOK VALUE 'N'.
 
        PROCEDURE DIVISION.
+       PERFORM 1000-ABRE-ARQUIVOS.
+       PERFORM 1200-INICIALIZA-CONTADOR-MOVIMENTO.
        PERFORM L003-INICIO.
 
       * MENU DE CADASTRO
@@ -40,12 +127,56 @@
                    DISPLAY "--------------------------"
                    DISPLAY "     INFORME UMA SENHA    "
                    DISPLAY "     DE ATE 6 DIGITOS:    "
-                   ACCEPT WS-NOVA-SENHA.
+                   ACCEPT WS-NOVA-SENHA WITH NO ECHO.
                    DISPLAY "--------------------------"
                    DISPLAY "   CONFIRME SUA SENHA:    "
-                   ACCEPT WS-SENHA-VALIDACAO.
+                   ACCEPT WS-SENHA-VALIDACAO WITH NO ECHO.
                    DISPLAY "--------------------------"
-                   DISPLAY "ACESSO CRIADO COM SUCESSO "
+
+                   SET WS-CADASTRO-OK TO TRUE
+
+                   IF WS-NOVA-SENHA NOT = WS-SENHA-VALIDACAO
+                       DISPLAY " AS SENHAS NAO COINCIDEM  "
+                       DISPLAY "--------------------------"
+                       SET WS-CADASTRO-NOK TO TRUE
+                   END-IF
+
+                   IF WS-CADASTRO-OK
+                       MOVE WS-NOVO-LOGIN TO CM-LOGIN
+                       READ CONTA-MESTRE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               DISPLAY "  LOGIN JA CADASTRADO     "
+                               DISPLAY "--------------------------"
+                               SET WS-CADASTRO-NOK TO TRUE
+                       END-READ
+                   END-IF
+
+                   IF WS-CADASTRO-OK
+                       MOVE WS-NOVO-LOGIN TO CM-LOGIN
+                       MOVE WS-NOVA-SENHA TO WS-SENHA-TEMP
+                       PERFORM 2900-CODIFICA-SENHA
+                       MOVE WS-SENHA-HASH-CALC TO CM-SENHA-HASH
+                       MOVE ZERO TO CM-SALDO
+                       MOVE ZERO TO CM-TENTATIVAS-FALHAS
+                       SET CM-CONTA-ATIVA TO TRUE
+                       MOVE ZERO TO CM-ULTIMO-MOVIMENTO-ID
+                       MOVE SPACES TO CM-PENDENTE-TIPO
+                       MOVE ZERO TO CM-PENDENTE-VALOR
+                       MOVE SPACES TO CM-PENDENTE-LOGIN-REL
+                       ACCEPT CM-DATA-ABERTURA FROM DATE YYYYMMDD
+                       WRITE CM-REGISTRO-CONTA
+                           INVALID KEY
+                               DISPLAY "   ERRO AO CRIAR CONTA    "
+                               SET WS-CADASTRO-NOK TO TRUE
+                       END-WRITE
+                   END-IF
+
+                   IF WS-CADASTRO-OK
+                       DISPLAY "ACESSO CRIADO COM SUCESSO "
+                   END-IF
+
                    PERFORM L003-INICIO.
       * MENU DE LOGIN
            L002-LOGIN.
@@ -56,8 +187,43 @@
                    ACCEPT WS-LOGIN.
                    DISPLAY "--------------------------"
                    DISPLAY "    INFORME SUA SENHA:    "
-                   ACCEPT WS-SENHA.
-                   PERFORM P001-MENU.
+                   ACCEPT WS-SENHA WITH NO ECHO.
+                   DISPLAY "--------------------------"
+
+                   SET WS-LOGIN-VALIDO TO TRUE
+
+                   MOVE WS-LOGIN TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           DISPLAY "USUARIO OU SENHA INVALIDOS"
+                           SET WS-LOGIN-INVALIDO TO TRUE
+                   END-READ
+
+                   IF WS-LOGIN-VALIDO AND CM-CONTA-BLOQUEADA
+                       DISPLAY "  CONTA BLOQUEADA - FALE   "
+                       DISPLAY "   COM A SUA AGENCIA       "
+                       PERFORM 9100-GRAVA-AUDITORIA-BLOQUEADA
+                       SET WS-LOGIN-INVALIDO TO TRUE
+                   END-IF
+
+                   IF WS-LOGIN-VALIDO
+                       MOVE WS-SENHA TO WS-SENHA-TEMP
+                       PERFORM 2900-CODIFICA-SENHA
+                       IF WS-SENHA-HASH-CALC NOT = CM-SENHA-HASH
+                           PERFORM 9110-REGISTRA-TENTATIVA-FALHA
+                           SET WS-LOGIN-INVALIDO TO TRUE
+                       END-IF
+                   END-IF
+
+                   IF WS-LOGIN-VALIDO
+                       MOVE ZERO TO CM-TENTATIVAS-FALHAS
+                       SET CM-CONTA-ATIVA TO TRUE
+                       REWRITE CM-REGISTRO-CONTA
+                       PERFORM 2700-RECUPERA-CHECKPOINT
+                       PERFORM P001-MENU
+                   ELSE
+                       PERFORM L003-INICIO
+                   END-IF.
 
            L003-INICIO.
                    DISPLAY "     SEJA BEM VINDO AO    "
@@ -66,7 +232,8 @@
                    DISPLAY "--------------------------"
                    DISPLAY "1 - ACESSAR SUA CONTA     "
                    DISPLAY "2 - CRIAR UMA CONTA NOVA  "
-                   DISPLAY "3 - SAIR                  "
+                   DISPLAY "3 - DESBLOQUEAR CONTA     "
+                   DISPLAY "4 - SAIR                  "
                    ACCEPT WS-OPCAO.
 
            EVALUATE WS-OPCAO
@@ -75,16 +242,80 @@
                WHEN '2'
                    PERFORM L001-CADASTRO
                WHEN '3'
-                   DISPLAY "--------------------------"
-                   DISPLAY "        BANCO MGSL        "
-                   DISPLAY "--------------------------"
-                   DISPLAY "  OBRIGADO, VOLTE SEMPRE! "
-                   STOP RUN
+                   PERFORM L004-DESBLOQUEIO
+               WHEN '4'
+                   PERFORM 9000-ENCERRA-PROGRAMA
                WHEN OTHER
                    DISPLAY "ESCOLHA UMAS DAS OPCOES"
                    PERFORM L003-INICIO
            END-EVALUATE.
 
+      * DESBLOQUEIO DE CONTA - EXIGE CODIGO DE GERENTE, ZERA O
+      * CONTADOR DE TENTATIVAS FALHAS E REATIVA A CONTA. TODA TENTATIVA
+      * (CONCEDIDA OU NEGADA) E GRAVADA NA AUDITORIA DE SEGURANCA, E O
+      * CODIGO DE GERENTE FICA SUJEITO AO MESMO LIMITE DE TENTATIVAS DO
+      * LOGIN NORMAL (WS-LIMITE-TENTATIVAS) PARA NAO FICAR ABERTO A
+      * TENTATIVA E ERRO ILIMITADOS NESTA SESSAO
+           L004-DESBLOQUEIO.
+                   IF WS-TENTATIVAS-DESBLOQUEIO >= WS-LIMITE-TENTATIVAS
+                       DISPLAY "--------------------------"
+                       DISPLAY " DESBLOQUEIO INDISPONIVEL "
+                       DISPLAY "  TENTATIVAS EXCEDIDAS     "
+                       DISPLAY "--------------------------"
+                       MOVE WS-LOGIN-DESBLOQUEIO TO WS-LOGIN
+                       MOVE "DESBLOQUEIO-LIMITE EXCEDIDO" TO AU-EVENTO
+                       PERFORM 9120-GRAVA-AUDITORIA
+                   ELSE
+                       DISPLAY "--------------------------"
+                       DISPLAY "    DESBLOQUEIO DE CONTA  "
+                       DISPLAY "--------------------------"
+                       DISPLAY "    INFORME O LOGIN:      "
+                       ACCEPT WS-LOGIN-DESBLOQUEIO
+                       DISPLAY "  INFORME O CODIGO DE      "
+                       DISPLAY "  AUTORIZACAO DO GERENTE:  "
+                       ACCEPT WS-CODIGO-GERENTE WITH NO ECHO
+                       DISPLAY "--------------------------"
+
+                       MOVE WS-LOGIN-DESBLOQUEIO TO WS-LOGIN
+                       SET WS-DESBLOQUEIO-OK TO TRUE
+
+                       IF WS-CODIGO-GERENTE NOT =
+                              WS-CODIGO-GERENTE-MESTRE
+                           DISPLAY "  CODIGO DE AUTORIZACAO    "
+                           DISPLAY "       INVALIDO            "
+                           ADD 1 TO WS-TENTATIVAS-DESBLOQUEIO
+                           MOVE "DESBLOQUEIO-CODIGO INVALIDO"
+                               TO AU-EVENTO
+                           PERFORM 9120-GRAVA-AUDITORIA
+                           SET WS-DESBLOQUEIO-NOK TO TRUE
+                       END-IF
+
+                       IF WS-DESBLOQUEIO-OK
+                           MOVE WS-LOGIN-DESBLOQUEIO TO CM-LOGIN
+                           READ CONTA-MESTRE
+                               INVALID KEY
+                                   DISPLAY "   CONTA NAO ENCONTRADA   "
+                                   MOVE "DESBLOQUEIO-CONTA INEXISTENTE"
+                                       TO AU-EVENTO
+                                   PERFORM 9120-GRAVA-AUDITORIA
+                                   SET WS-DESBLOQUEIO-NOK TO TRUE
+                           END-READ
+                       END-IF
+
+                       IF WS-DESBLOQUEIO-OK
+                           MOVE ZERO TO CM-TENTATIVAS-FALHAS
+                           SET CM-CONTA-ATIVA TO TRUE
+                           REWRITE CM-REGISTRO-CONTA
+                           MOVE ZERO TO WS-TENTATIVAS-DESBLOQUEIO
+                           MOVE "DESBLOQUEIO REALIZADO" TO AU-EVENTO
+                           PERFORM 9120-GRAVA-AUDITORIA
+                           DISPLAY "  CONTA DESBLOQUEADA COM   "
+                           DISPLAY "         SUCESSO           "
+                       END-IF
+                   END-IF
+
+                   PERFORM L003-INICIO.
+
       *MENU LOGADO
            P001-MENU.
                DISPLAY "--------------------------".
@@ -93,7 +324,9 @@
                DISPLAY "1 - DEPOSITO".
                DISPLAY "2 - SAQUE".
                DISPLAY "3 - CONSULTAR SALDO".
-               DISPLAY "4 - SAIR".
+               DISPLAY "4 - EXTRATO".
+               DISPLAY "5 - TRANSFERENCIA".
+               DISPLAY "6 - SAIR".
                ACCEPT WS-OPCAO.
 
            EVALUATE WS-OPCAO
@@ -103,8 +336,31 @@
                    DISPLAY "--------------------------"
                    DISPLAY "DIGITE O VALOR DO DEPOSITO"
                    ACCEPT WS-DEPOSITO
-                   COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
-                   DISPLAY "DEPOSITO REALIZADO COM SUCESSO"
+                   SET WS-OPERACAO-OK TO TRUE
+                   MOVE WS-LOGIN TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           DISPLAY "   CONTA NAO ENCONTRADA   "
+                           SET WS-OPERACAO-NOK TO TRUE
+                   END-READ
+                   IF WS-OPERACAO-OK
+                       ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+                       ACCEPT WS-HORA-AGORA FROM TIME
+                       COMPUTE CM-SALDO = CM-SALDO + WS-DEPOSITO
+                       ADD 1 TO WS-CONTADOR-MOVIMENTO
+                       MOVE WS-CONTADOR-MOVIMENTO
+                           TO CM-ULTIMO-MOVIMENTO-ID
+                       MOVE 'DE' TO CM-PENDENTE-TIPO
+                       MOVE WS-DEPOSITO TO CM-PENDENTE-VALOR
+                       MOVE SPACES TO CM-PENDENTE-LOGIN-REL
+                       MOVE WS-DATA-HOJE TO CM-PENDENTE-DATA
+                       MOVE WS-HORA-AGORA TO CM-PENDENTE-HORA
+                       REWRITE CM-REGISTRO-CONTA
+                       MOVE 'DE' TO MV-TIPO-OPERACAO
+                       MOVE WS-DEPOSITO TO MV-VALOR
+                       PERFORM 8000-GRAVA-MOVIMENTO
+                       DISPLAY "DEPOSITO REALIZADO COM SUCESSO"
+                   END-IF
                    PERFORM P002-MENU
                WHEN '2'
                    DISPLAY "--------------------------"
@@ -112,28 +368,66 @@
                    DISPLAY "--------------------------"
                    DISPLAY " DIGITE O VALOR DO SAQUE  "
                    ACCEPT WS-SAQUE
-                   IF WS-SAQUE > WS-SALDO
-                   THEN
-                       DISPLAY "    SALDO INSUFICIENTE    "
-                       PERFORM P002-MENU
-                   ELSE
-                       COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
-                       DISPLAY "      SAQUE EFETIVADO     "
-                       PERFORM P002-MENU
+                   SET WS-OPERACAO-OK TO TRUE
+                   MOVE WS-LOGIN TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           DISPLAY "   CONTA NAO ENCONTRADA   "
+                           SET WS-OPERACAO-NOK TO TRUE
+                   END-READ
+                   IF WS-OPERACAO-OK
+                       PERFORM 3110-CALCULA-SAQUE-DIA
+                       IF WS-SAQUE > CM-SALDO
+                           DISPLAY "    SALDO INSUFICIENTE    "
+                       ELSE
+                           IF (WS-TOTAL-SAQUE-DIA + WS-SAQUE) >
+                              WS-LIMITE-DIARIO-SAQUE
+                               DISPLAY "  LIMITE DIARIO EXCEDIDO  "
+                           ELSE
+                               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+                               ACCEPT WS-HORA-AGORA FROM TIME
+                               COMPUTE CM-SALDO = CM-SALDO - WS-SAQUE
+                               ADD 1 TO WS-CONTADOR-MOVIMENTO
+                               MOVE WS-CONTADOR-MOVIMENTO
+                                   TO CM-ULTIMO-MOVIMENTO-ID
+                               MOVE 'SA' TO CM-PENDENTE-TIPO
+                               MOVE WS-SAQUE TO CM-PENDENTE-VALOR
+                               MOVE SPACES TO CM-PENDENTE-LOGIN-REL
+                               MOVE WS-DATA-HOJE TO CM-PENDENTE-DATA
+                               MOVE WS-HORA-AGORA TO CM-PENDENTE-HORA
+                               REWRITE CM-REGISTRO-CONTA
+                               MOVE 'SA' TO MV-TIPO-OPERACAO
+                               MOVE WS-SAQUE TO MV-VALOR
+                               PERFORM 8000-GRAVA-MOVIMENTO
+                               DISPLAY "      SAQUE EFETIVADO     "
+                           END-IF
+                       END-IF
                    END-IF
+                   PERFORM P002-MENU
                WHEN '3'
-                   DISPLAY "--------------------------"
-                   DISPLAY "        BANCO MGSL        "
-                   DISPLAY "--------------------------"
-                   DISPLAY " O SALDO DISPONIVEL E DE: "
-                   DISPLAY "R$:   " WS-SALDO
+                   SET WS-OPERACAO-OK TO TRUE
+                   MOVE WS-LOGIN TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           DISPLAY "   CONTA NAO ENCONTRADA   "
+                           SET WS-OPERACAO-NOK TO TRUE
+                   END-READ
+                   IF WS-OPERACAO-OK
+                       DISPLAY "--------------------------"
+                       DISPLAY "        BANCO MGSL        "
+                       DISPLAY "--------------------------"
+                       DISPLAY " O SALDO DISPONIVEL E DE: "
+                       DISPLAY "R$:   " CM-SALDO
+                   END-IF
                    PERFORM P002-MENU
                WHEN '4'
-                   DISPLAY "--------------------------"
-                   DISPLAY "        BANCO MGSL        "
-                   DISPLAY "--------------------------"
-                   DISPLAY "  OBRIGADO, VOLTE SEMPRE! "
-                   STOP RUN
+                   PERFORM 3300-EXTRATO
+                   PERFORM P002-MENU
+               WHEN '5'
+                   PERFORM 3400-TRANSFERENCIA
+                   PERFORM P002-MENU
+               WHEN '6'
+                   PERFORM 9000-ENCERRA-PROGRAMA
                WHEN OTHER
                    DISPLAY "------------------------------"
                    DISPLAY "          BANCO MGSL          "
@@ -154,11 +448,546 @@
                WHEN '1'
                    PERFORM P001-MENU
                WHEN '2'
-                   DISPLAY "--------------------------"
-                   DISPLAY "        BANCO MGSL        "
-                   DISPLAY "--------------------------"
-                   DISPLAY "  OBRIGADO, VOLTE SEMPRE! "
-                   STOP RUN
+                   PERFORM 9000-ENCERRA-PROGRAMA
            END-EVALUATE.
 
+      * TOTAL DE SAQUES JA EFETUADOS HOJE, PARA CONFERIR CONTRA O
+      * LIMITE DIARIO CONFIGURADO
+           3110-CALCULA-SAQUE-DIA.
+               MOVE ZERO TO WS-TOTAL-SAQUE-DIA
+               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 3111-LER-E-SOMAR-SAQUE
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO
+               OPEN EXTEND MOVIMENTO.
+
+           3111-LER-E-SOMAR-SAQUE.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-LOGIN = WS-LOGIN
+                          AND MV-DATA-MOVIMENTO = WS-DATA-HOJE
+                          AND MV-OP-SAQUE
+                           ADD MV-VALOR TO WS-TOTAL-SAQUE-DIA
+                       END-IF
+               END-READ.
+
+      * EXTRATO - ULTIMOS WS-LIMITE-EXTRATO LANCAMENTOS DO LOGIN
+           3300-EXTRATO.
+               DISPLAY "--------------------------"
+               DISPLAY "        BANCO MGSL        "
+               DISPLAY "--------------------------"
+               DISPLAY "          EXTRATO         "
+               DISPLAY "--------------------------"
+
+               PERFORM 3310-CONTA-MOVIMENTOS-LOGIN
+
+               IF WS-TOTAL-MOVIMENTOS-LOGIN > WS-LIMITE-EXTRATO
+                   COMPUTE WS-REGISTROS-A-PULAR =
+                       WS-TOTAL-MOVIMENTOS-LOGIN - WS-LIMITE-EXTRATO
+               ELSE
+                   MOVE ZERO TO WS-REGISTROS-A-PULAR
+               END-IF
+
+               PERFORM 3320-EXIBE-MOVIMENTOS
+               DISPLAY "--------------------------".
+
+           3310-CONTA-MOVIMENTOS-LOGIN.
+               MOVE ZERO TO WS-TOTAL-MOVIMENTOS-LOGIN
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 3311-LER-E-CONTAR
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO
+               OPEN EXTEND MOVIMENTO.
+
+           3311-LER-E-CONTAR.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-LOGIN = WS-LOGIN
+                           ADD 1 TO WS-TOTAL-MOVIMENTOS-LOGIN
+                       END-IF
+               END-READ.
+
+           3320-EXIBE-MOVIMENTOS.
+               MOVE ZERO TO WS-CONTADOR-LEITURA
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 3321-LER-E-EXIBIR
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO
+               OPEN EXTEND MOVIMENTO.
+
+           3321-LER-E-EXIBIR.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-LOGIN = WS-LOGIN
+                           ADD 1 TO WS-CONTADOR-LEITURA
+                           IF WS-CONTADOR-LEITURA >
+                              WS-REGISTROS-A-PULAR
+                               DISPLAY MV-DATA-MOVIMENTO " "
+                                   MV-TIPO-OPERACAO " VALOR: "
+                                   MV-VALOR " SALDO: "
+                                   MV-SALDO-RESULTANTE
+                           END-IF
+                       END-IF
+               END-READ.
+
+      * TRANSFERENCIA ENTRE CONTAS - VALIDA A CONTA DE DESTINO ANTES DE
+      * TOCAR NO SALDO DO REMETENTE, DEBITA O REMETENTE, CREDITA O
+      * DESTINATARIO E GRAVA UM LANCAMENTO TD/TC PARA CADA LADO
+           3400-TRANSFERENCIA.
+               DISPLAY "--------------------------"
+               DISPLAY "        BANCO MGSL        "
+               DISPLAY "--------------------------"
+               DISPLAY " LOGIN DA CONTA DE DESTINO:"
+               ACCEPT WS-LOGIN-DESTINO
+               DISPLAY "  VALOR A TRANSFERIR:      "
+               ACCEPT WS-VALOR-TRANSFERENCIA
+               DISPLAY "--------------------------"
+
+               SET WS-OPERACAO-OK TO TRUE
+
+               IF WS-LOGIN-DESTINO = WS-LOGIN
+                   DISPLAY " NAO E POSSIVEL TRANSFERIR "
+                   DISPLAY "  PARA A PROPRIA CONTA      "
+                   SET WS-OPERACAO-NOK TO TRUE
+               END-IF
+
+               IF WS-OPERACAO-OK
+                   MOVE WS-LOGIN-DESTINO TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           DISPLAY " CONTA DE DESTINO NAO ENCONTRADA "
+                           SET WS-OPERACAO-NOK TO TRUE
+                   END-READ
+               END-IF
+
+               IF WS-OPERACAO-OK
+                   MOVE WS-LOGIN TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           DISPLAY "   CONTA NAO ENCONTRADA   "
+                           SET WS-OPERACAO-NOK TO TRUE
+                   END-READ
+               END-IF
+
+               IF WS-OPERACAO-OK
+                   IF WS-VALOR-TRANSFERENCIA > CM-SALDO
+                       DISPLAY "    SALDO INSUFICIENTE    "
+                       SET WS-OPERACAO-NOK TO TRUE
+                   END-IF
+               END-IF
+
+               IF WS-OPERACAO-OK
+      * O PENDENTE 'TD' SO E LIMPO NO FINAL DESTE PARAGRAFO, DEPOIS
+      * QUE O CREDITO AO DESTINATARIO FOR CONFIRMADO - ENQUANTO ISSO,
+      * ELE FICA COMO O REGISTRO DE QUE UM CREDITO AINDA E DEVIDO
+      * (VER 2770-RECUPERA-TRANSFERENCIA-PENDENTE)
+                   ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+                   ACCEPT WS-HORA-AGORA FROM TIME
+                   COMPUTE CM-SALDO = CM-SALDO - WS-VALOR-TRANSFERENCIA
+                   ADD 1 TO WS-CONTADOR-MOVIMENTO
+                   MOVE WS-CONTADOR-MOVIMENTO TO CM-ULTIMO-MOVIMENTO-ID
+                   MOVE 'TD' TO CM-PENDENTE-TIPO
+                   MOVE WS-VALOR-TRANSFERENCIA TO CM-PENDENTE-VALOR
+                   MOVE WS-LOGIN-DESTINO TO CM-PENDENTE-LOGIN-REL
+                   MOVE WS-DATA-HOJE TO CM-PENDENTE-DATA
+                   MOVE WS-HORA-AGORA TO CM-PENDENTE-HORA
+                   REWRITE CM-REGISTRO-CONTA
+                   MOVE 'TD' TO MV-TIPO-OPERACAO
+                   MOVE WS-VALOR-TRANSFERENCIA TO MV-VALOR
+                   PERFORM 8005-GRAVA-MOVIMENTO-DEBITO-TRANSF
+
+                   MOVE WS-LOGIN-DESTINO TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           DISPLAY " CONTA DE DESTINO NAO ENCONTRADA "
+                           SET WS-OPERACAO-NOK TO TRUE
+                   END-READ
+               END-IF
+
+               IF WS-OPERACAO-OK
+      * MESMO WS-DATA-HOJE/WS-HORA-AGORA DO LADO DEBITO - AS DUAS
+      * PERNAS SAO A MESMA TRANSFERENCIA E DEVEM CARREGAR O MESMO
+      * SELO DE DATA/HORA
+                   COMPUTE CM-SALDO = CM-SALDO + WS-VALOR-TRANSFERENCIA
+                   ADD 1 TO WS-CONTADOR-MOVIMENTO
+                   MOVE WS-CONTADOR-MOVIMENTO TO CM-ULTIMO-MOVIMENTO-ID
+                   MOVE 'TC' TO CM-PENDENTE-TIPO
+                   MOVE WS-VALOR-TRANSFERENCIA TO CM-PENDENTE-VALOR
+                   MOVE WS-LOGIN TO CM-PENDENTE-LOGIN-REL
+                   MOVE WS-DATA-HOJE TO CM-PENDENTE-DATA
+                   MOVE WS-HORA-AGORA TO CM-PENDENTE-HORA
+                   REWRITE CM-REGISTRO-CONTA
+                   MOVE 'TC' TO MV-TIPO-OPERACAO
+                   MOVE WS-VALOR-TRANSFERENCIA TO MV-VALOR
+                   PERFORM 8010-GRAVA-MOVIMENTO-CREDITO
+
+      * CREDITO CONFIRMADO - AGORA SIM A TRANSFERENCIA ESTA COMPLETA
+      * DOS DOIS LADOS, ENTAO O REMETENTE PODE TER SEU PENDENTE LIMPO
+                   MOVE WS-LOGIN TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE SPACES TO CM-PENDENTE-TIPO
+                           REWRITE CM-REGISTRO-CONTA
+                   END-READ
+
+                   DISPLAY "  TRANSFERENCIA REALIZADA  "
+                   DISPLAY "      COM SUCESSO          "
+               END-IF.
+
+      * GRAVA NO ARQUIVO MOVIMENTO O LANCAMENTO DE DEPOSITO/SAQUE QUE
+      * ACABOU DE SER APLICADO AO SALDO DA CONTA LOGADA
+           8000-GRAVA-MOVIMENTO.
+               MOVE WS-LOGIN TO MV-LOGIN
+               MOVE CM-ULTIMO-MOVIMENTO-ID TO MV-ID
+               MOVE CM-PENDENTE-LOGIN-REL TO MV-LOGIN-RELACIONADO
+               MOVE CM-PENDENTE-DATA TO MV-DATA-MOVIMENTO
+               MOVE CM-PENDENTE-HORA TO MV-HORA-MOVIMENTO
+               MOVE CM-SALDO TO MV-SALDO-RESULTANTE
+               WRITE MV-REGISTRO-MOVIMENTO
+               MOVE SPACES TO CM-PENDENTE-TIPO
+               REWRITE CM-REGISTRO-CONTA.
+
+      * GRAVA NO ARQUIVO MOVIMENTO O LADO CREDITO DE UMA TRANSFERENCIA,
+      * EM NOME DA CONTA DE DESTINO (WS-LOGIN-DESTINO) E NAO DA CONTA
+      * LOGADA
+           8010-GRAVA-MOVIMENTO-CREDITO.
+               MOVE WS-LOGIN-DESTINO TO MV-LOGIN
+               MOVE CM-ULTIMO-MOVIMENTO-ID TO MV-ID
+               MOVE CM-PENDENTE-LOGIN-REL TO MV-LOGIN-RELACIONADO
+               MOVE CM-PENDENTE-DATA TO MV-DATA-MOVIMENTO
+               MOVE CM-PENDENTE-HORA TO MV-HORA-MOVIMENTO
+               MOVE CM-SALDO TO MV-SALDO-RESULTANTE
+               WRITE MV-REGISTRO-MOVIMENTO
+               MOVE SPACES TO CM-PENDENTE-TIPO
+               REWRITE CM-REGISTRO-CONTA.
+
+      * GRAVA O LADO DEBITO DE UMA TRANSFERENCIA. AO CONTRARIO DE
+      * 8000-GRAVA-MOVIMENTO, NAO LIMPA CM-PENDENTE-TIPO: O REMETENTE
+      * SO TEM SUA PENDENCIA ENCERRADA QUANDO O CREDITO AO
+      * DESTINATARIO TAMBEM FOR CONFIRMADO (3400-TRANSFERENCIA),
+      * PARA QUE UMA QUEDA ENTRE AS DUAS GRAVACOES AINDA DEIXE O
+      * CREDITO DEVIDO REGISTRADO NA CONTA DO REMETENTE
+           8005-GRAVA-MOVIMENTO-DEBITO-TRANSF.
+               MOVE WS-LOGIN TO MV-LOGIN
+               MOVE CM-ULTIMO-MOVIMENTO-ID TO MV-ID
+               MOVE CM-PENDENTE-LOGIN-REL TO MV-LOGIN-RELACIONADO
+               MOVE CM-PENDENTE-DATA TO MV-DATA-MOVIMENTO
+               MOVE CM-PENDENTE-HORA TO MV-HORA-MOVIMENTO
+               MOVE CM-SALDO TO MV-SALDO-RESULTANTE
+               WRITE MV-REGISTRO-MOVIMENTO.
+
+      * CODIFICACAO UNIDIRECIONAL DA SENHA (WS-SENHA-TEMP) ANTES DE
+      * GRAVAR EM DISCO OU COMPARAR COM O VALOR JA GRAVADO. O VALOR
+      * CODIFICADO NUNCA E DECODIFICADO, SOMENTE COMPARADO. DESCARTA
+      * UM DIGITO DA SENHA POR VEZ (2910, 6 VEZES), DOBRANDO-O NO
+      * ACUMULADOR EM BASE 31 - SEM REDUZIR O ACUMULADOR POR UM
+      * MODULO MENOR DO QUE O ESPACO DE SENHAS (10**6), PARA QUE
+      * SENHAS DIFERENTES NUNCA CAIAM NO MESMO VALOR CODIFICADO
+      * (UM MODULO PEQUENO ABRIA MARGEM PARA QUE OUTRA SENHA, NAO A
+      * CORRETA, FOSSE ACEITA NO LOGIN). RECUPERAR OS 6 DIGITOS A
+      * PARTIR SO DO ACUMULADOR FINAL AINDA EXIGE DESFAZER AS 6
+      * DOBRAS EM SEQUENCIA, NAO UMA UNICA CONTA.
+           2900-CODIFICA-SENHA.
+               MOVE WS-SENHA-TEMP TO WS-SENHA-RESTANTE
+               MOVE 1 TO WS-ACUMULADOR-HASH
+               PERFORM 2910-DOBRA-UM-DIGITO 6 TIMES
+               MOVE WS-ACUMULADOR-HASH TO WS-HASH-NUM
+               MOVE WS-HASH-NUM TO WS-SENHA-HASH-CALC.
+
+      * RETIRA O DIGITO MENOS SIGNIFICATIVO AINDA RESTANTE EM
+      * WS-SENHA-RESTANTE (DIVIDE ... REMAINDER) E O DOBRA NO
+      * ACUMULADOR (BASE 31, MAIOR QUE A BASE 10 DOS DIGITOS, PARA
+      * QUE A DOBRA SEJA UNIVOCA) - WS-ACUMULADOR-HASH E PIC 9(12),
+      * CABENDO O RESULTADO DAS 6 DOBRAS SEM PRECISAR CORTA-LO
+           2910-DOBRA-UM-DIGITO.
+               DIVIDE WS-SENHA-RESTANTE BY 10
+                   GIVING WS-SENHA-RESTANTE
+                   REMAINDER WS-DIGITO-SENHA
+               COMPUTE WS-ACUMULADOR-HASH =
+                   (WS-ACUMULADOR-HASH * 31) + WS-DIGITO-SENHA + 7.
+
+      * SENHA INCORRETA NO LOGIN - CONTA A TENTATIVA, BLOQUEIA A
+      * CONTA AO ATINGIR O LIMITE E REGISTRA O EVENTO NA AUDITORIA
+           9110-REGISTRA-TENTATIVA-FALHA.
+               ADD 1 TO CM-TENTATIVAS-FALHAS
+               IF CM-TENTATIVAS-FALHAS >= WS-LIMITE-TENTATIVAS
+                   SET CM-CONTA-BLOQUEADA TO TRUE
+                   REWRITE CM-REGISTRO-CONTA
+                   DISPLAY "SENHA INVALIDA - CONTA BLOQUEADA"
+                   MOVE "SENHA INVALIDA-BLOQUEIO" TO AU-EVENTO
+               ELSE
+                   REWRITE CM-REGISTRO-CONTA
+                   DISPLAY "USUARIO OU SENHA INVALIDOS"
+                   MOVE "SENHA INVALIDA" TO AU-EVENTO
+               END-IF
+               PERFORM 9120-GRAVA-AUDITORIA.
+
+      * ACESSO NEGADO A UMA CONTA JA BLOQUEADA - REGISTRA O EVENTO
+      * SEM ALTERAR O CONTADOR DE TENTATIVAS
+           9100-GRAVA-AUDITORIA-BLOQUEADA.
+               MOVE "ACESSO A CONTA BLOQUEADA" TO AU-EVENTO
+               PERFORM 9120-GRAVA-AUDITORIA.
+
+      * GRAVA UMA LINHA NO ARQUIVO DE AUDITORIA DE SEGURANCA COM O
+      * LOGIN, DATA/HORA, TERMINAL E EVENTO JA PREPARADO EM AU-EVENTO
+           9120-GRAVA-AUDITORIA.
+               MOVE WS-LOGIN TO AU-LOGIN
+               ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-AGORA FROM TIME
+               MOVE WS-DATA-HOJE TO AU-DATA-OCORRENCIA
+               MOVE WS-HORA-AGORA TO AU-HORA-OCORRENCIA
+               MOVE WS-TERMINAL TO AU-TERMINAL
+               WRITE AU-REGISTRO-AUDITORIA.
+
+      *--------------------------------------------------------*
+      * ABERTURA / FECHAMENTO DE ARQUIVOS                      *
+      *--------------------------------------------------------*
+           1000-ABRE-ARQUIVOS.
+               OPEN I-O CONTA-MESTRE
+               IF WS-FS-CONTA = '35'
+                   OPEN OUTPUT CONTA-MESTRE
+                   CLOSE CONTA-MESTRE
+                   OPEN I-O CONTA-MESTRE
+               END-IF
+
+               OPEN EXTEND MOVIMENTO
+               IF WS-FS-MOVIMENTO = '35'
+                   OPEN OUTPUT MOVIMENTO
+                   CLOSE MOVIMENTO
+                   OPEN EXTEND MOVIMENTO
+               END-IF
+
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUDITORIA = '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+      * RECALCULA, A PARTIR DO MAIOR MV-ID JA GRAVADO EM MOVIMENTO, O
+      * PROXIMO NUMERO DE MOVIMENTO A SER USADO NESTA EXECUCAO - PARA
+      * QUE UM REINICIO NUNCA REUTILIZE UM ID JA GRAVADO
+           1200-INICIALIZA-CONTADOR-MOVIMENTO.
+               MOVE ZERO TO WS-CONTADOR-MOVIMENTO
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 1250-LER-MAIOR-ID
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO
+               OPEN EXTEND MOVIMENTO.
+
+           1250-LER-MAIOR-ID.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-ID > WS-CONTADOR-MOVIMENTO
+                           MOVE MV-ID TO WS-CONTADOR-MOVIMENTO
+                       END-IF
+               END-READ.
+
+      * EXECUTADA LOGO APOS UM LOGIN BEM SUCEDIDO - DETECTA UM
+      * LANCAMENTO PENDENTE DEIXADO POR UMA EXECUCAO ANTERIOR (SALDO
+      * JA ATUALIZADO MAS GRAVACAO EM MOVIMENTO NAO CONFIRMADA) E O
+      * COMPLETA, SEM REAPLICAR O LANCAMENTO AO SALDO
+           2700-RECUPERA-CHECKPOINT.
+               IF CM-SEM-PENDENCIA
+                   CONTINUE
+               ELSE
+                   IF CM-PENDENTE-TRANSF-DEBITO
+                       PERFORM 2770-RECUPERA-TRANSFERENCIA-PENDENTE
+                   ELSE
+                       PERFORM 2750-VERIFICA-MOVIMENTO-EXISTENTE
+                       IF WS-MOVIMENTO-NAO-ENCONTRADO
+                           PERFORM 2760-COMPLETA-MOVIMENTO-PENDENTE
+                       ELSE
+                           MOVE SPACES TO CM-PENDENTE-TIPO
+                           REWRITE CM-REGISTRO-CONTA
+                       END-IF
+                   END-IF
+               END-IF.
+
+      * PROCURA EM MOVIMENTO UM REGISTRO COM MV-ID = CM-ULTIMO-
+      * MOVIMENTO-ID PARA SABER SE O LANCAMENTO PENDENTE JA FOI
+      * GRAVADO ANTES DA QUEDA DO PROGRAMA
+           2750-VERIFICA-MOVIMENTO-EXISTENTE.
+               SET WS-MOVIMENTO-NAO-ENCONTRADO TO TRUE
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 2751-LER-E-VERIFICAR
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO
+               OPEN EXTEND MOVIMENTO.
+
+           2751-LER-E-VERIFICAR.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-ID = CM-ULTIMO-MOVIMENTO-ID
+                           SET WS-MOVIMENTO-ENCONTRADO TO TRUE
+                       END-IF
+               END-READ.
+
+      * GRAVA O LANCAMENTO QUE FICOU PENDENTE (DADOS JA GUARDADOS EM
+      * CM-PENDENTE-*) E LIMPA A PENDENCIA NA CONTA
+           2760-COMPLETA-MOVIMENTO-PENDENTE.
+               MOVE WS-LOGIN TO MV-LOGIN
+               MOVE CM-ULTIMO-MOVIMENTO-ID TO MV-ID
+               MOVE CM-PENDENTE-TIPO TO MV-TIPO-OPERACAO
+               MOVE CM-PENDENTE-VALOR TO MV-VALOR
+               MOVE CM-PENDENTE-LOGIN-REL TO MV-LOGIN-RELACIONADO
+               MOVE CM-PENDENTE-DATA TO MV-DATA-MOVIMENTO
+               MOVE CM-PENDENTE-HORA TO MV-HORA-MOVIMENTO
+               MOVE CM-SALDO TO MV-SALDO-RESULTANTE
+               WRITE MV-REGISTRO-MOVIMENTO
+               MOVE SPACES TO CM-PENDENTE-TIPO
+               REWRITE CM-REGISTRO-CONTA
+               DISPLAY "LANCAMENTO PENDENTE RECUPERADO".
+
+      * RECUPERA UMA TRANSFERENCIA PENDENTE (CM-PENDENTE-TIPO = 'TD')
+      * DEIXADA PELA CONTA REMETENTE. PRIMEIRO GARANTE QUE O LADO
+      * DEBITO FOI GRAVADO EM MOVIMENTO, DEPOIS CONFERE SE O CREDITO
+      * AO DESTINATARIO (CM-PENDENTE-LOGIN-REL) JA FOI APLICADO - SO
+      * ENTAO LIMPA A PENDENCIA DO REMETENTE
+           2770-RECUPERA-TRANSFERENCIA-PENDENTE.
+               MOVE CM-PENDENTE-LOGIN-REL TO WS-LOGIN-DESTINO
+               MOVE CM-PENDENTE-VALOR TO WS-VALOR-TRANSFERENCIA
+      * DATA/HORA ORIGINAL DO LADO DEBITO, GUARDADA ANTES QUE OS
+      * PARAGRAFOS ABAIXO TROQUEM O REGISTRO CARREGADO DE CONTA-MESTRE
+      * PARA O DO DESTINATARIO - USADA POR 2795 SE O CREDITO AINDA
+      * PRECISAR SER APLICADO PELA PRIMEIRA VEZ
+               MOVE CM-PENDENTE-DATA TO WS-DATA-HOJE
+               MOVE CM-PENDENTE-HORA TO WS-HORA-AGORA
+
+               PERFORM 2750-VERIFICA-MOVIMENTO-EXISTENTE
+               IF WS-MOVIMENTO-NAO-ENCONTRADO
+                   PERFORM 2780-GRAVA-DEBITO-PENDENTE
+               END-IF
+
+               PERFORM 2790-VERIFICA-CREDITO-APLICADO
+               IF WS-CREDITO-NAO-APLICADO
+                   PERFORM 2795-APLICA-CREDITO-PENDENTE
+               END-IF
+
+               IF WS-CREDITO-JA-APLICADO
+                   MOVE WS-LOGIN TO CM-LOGIN
+                   READ CONTA-MESTRE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE SPACES TO CM-PENDENTE-TIPO
+                           REWRITE CM-REGISTRO-CONTA
+                           DISPLAY "TRANSFERENCIA PENDENTE RECUPERADA"
+                   END-READ
+               END-IF.
+
+      * GRAVA O LADO DEBITO DA TRANSFERENCIA PENDENTE, SEM TOCAR NA
+      * PENDENCIA DO REMETENTE (SO E LIMPA NO FINAL DE 2770, DEPOIS
+      * DE CONFIRMADO O CREDITO)
+           2780-GRAVA-DEBITO-PENDENTE.
+               MOVE CM-PENDENTE-TIPO TO MV-TIPO-OPERACAO
+               MOVE CM-PENDENTE-VALOR TO MV-VALOR
+               PERFORM 8005-GRAVA-MOVIMENTO-DEBITO-TRANSF.
+
+      * VARRE MOVIMENTO PROCURANDO O LANCAMENTO 'TC' CORRESPONDENTE
+      * JA GRAVADO PARA O DESTINATARIO (WS-LOGIN-DESTINO), PARA NAO
+      * CREDITA-LO DUAS VEZES SE A QUEDA TIVER OCORRIDO DEPOIS DO
+      * CREDITO E ANTES DA LIMPEZA DA PENDENCIA DO REMETENTE
+           2790-VERIFICA-CREDITO-APLICADO.
+               SET WS-CREDITO-NAO-APLICADO TO TRUE
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 2791-LER-E-VERIFICAR-CREDITO
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO
+               OPEN EXTEND MOVIMENTO.
+
+           2791-LER-E-VERIFICAR-CREDITO.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-OP-TRANSF-CREDITO
+                          AND MV-LOGIN = WS-LOGIN-DESTINO
+                          AND MV-LOGIN-RELACIONADO = WS-LOGIN
+                          AND MV-VALOR = WS-VALOR-TRANSFERENCIA
+                          AND MV-ID > CM-ULTIMO-MOVIMENTO-ID
+                           SET WS-CREDITO-JA-APLICADO TO TRUE
+                       END-IF
+               END-READ.
+
+      * APLICA O CREDITO AINDA DEVIDO AO DESTINATARIO DA TRANSFERENCIA
+      * PENDENTE. LE E REGRAVA O REGISTRO DO DESTINATARIO, NAO O DO
+      * REMETENTE (QUE 2770 RELE DEPOIS, AO VOLTAR DESTE PARAGRAFO).
+      * O DESTINATARIO PODE CHEGAR AQUI DE DUAS FORMAS DIFERENTES:
+      * 1) NUNCA FOI TOCADO (CM-SEM-PENDENCIA) - PRECISA DO COMPUTE
+      *    COMPLETO NO SALDO; OU
+      * 2) JA TEVE O SALDO CREDITADO E A PENDENCIA 'TC' PROPRIA
+      *    GRAVADA (2790/2791 NAO A VIU PORQUE O QUE ELAS PROCURAM E
+      *    O MOVIMENTO JA ESCRITO, NAO O PENDENTE DO DESTINATARIO) -
+      *    UMA QUEDA ENTRE O REWRITE DO SALDO E A GRAVACAO DO
+      *    MOVIMENTO DEIXA A CONTA EXATAMENTE NESSE ESTADO. NESSE
+      *    CASO O SALDO NAO PODE SER RECALCULADO DE NOVO (ISSO
+      *    CREDITARIA A TRANSFERENCIA DUAS VEZES) - SO FALTA GRAVAR O
+      *    MOVIMENTO QUE NUNCA CHEGOU A SER ESCRITO, COM OS DADOS JA
+      *    GUARDADOS EM CM-PENDENTE-* DO PROPRIO DESTINATARIO
+           2795-APLICA-CREDITO-PENDENTE.
+               MOVE WS-LOGIN-DESTINO TO CM-LOGIN
+               READ CONTA-MESTRE
+                   INVALID KEY
+                       DISPLAY " CONTA DE DESTINO NAO ENCONTRADA "
+                   NOT INVALID KEY
+                       IF CM-PENDENTE-TRANSF-CREDITO
+                          AND CM-PENDENTE-VALOR = WS-VALOR-TRANSFERENCIA
+                          AND CM-PENDENTE-LOGIN-REL = WS-LOGIN
+                           CONTINUE
+                       ELSE
+                           COMPUTE CM-SALDO =
+                               CM-SALDO + WS-VALOR-TRANSFERENCIA
+                           ADD 1 TO WS-CONTADOR-MOVIMENTO
+                           MOVE WS-CONTADOR-MOVIMENTO
+                               TO CM-ULTIMO-MOVIMENTO-ID
+                           MOVE 'TC' TO CM-PENDENTE-TIPO
+                           MOVE WS-VALOR-TRANSFERENCIA
+                               TO CM-PENDENTE-VALOR
+                           MOVE WS-LOGIN TO CM-PENDENTE-LOGIN-REL
+                           MOVE WS-DATA-HOJE TO CM-PENDENTE-DATA
+                           MOVE WS-HORA-AGORA TO CM-PENDENTE-HORA
+                           REWRITE CM-REGISTRO-CONTA
+                       END-IF
+                       MOVE 'TC' TO MV-TIPO-OPERACAO
+                       MOVE WS-VALOR-TRANSFERENCIA TO MV-VALOR
+                       PERFORM 8010-GRAVA-MOVIMENTO-CREDITO
+                       SET WS-CREDITO-JA-APLICADO TO TRUE
+               END-READ.
+
+           9000-ENCERRA-PROGRAMA.
+               CLOSE CONTA-MESTRE
+               CLOSE MOVIMENTO
+               CLOSE AUDITORIA
+               DISPLAY "--------------------------"
+               DISPLAY "        BANCO MGSL        "
+               DISPLAY "--------------------------"
+               DISPLAY "  OBRIGADO, VOLTE SEMPRE! "
+               STOP RUN.
+
            END PROGRAM CAIXA-ELETRONICO.
