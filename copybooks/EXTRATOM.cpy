@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      * EXTRATOM.CPY                                              *
+      * LAYOUT DO REGISTRO DO ARQUIVO DE EXTRATO MENSAL (EXPORT   *
+      * PARA IMPRESSAO/MALA DIRETA). UM REGISTRO-MOVIMENTO POR    *
+      * LANCAMENTO DO MES DE REFERENCIA, MAIS UM REGISTRO-TRAILER *
+      * POR CONTA COM O SALDO DE ABERTURA E DE FECHAMENTO DO MES. *
+      *-----------------------------------------------------------*
+       01  EM-REGISTRO-EXTRATO.
+           05  EM-TIPO-REGISTRO           PIC X(01).
+               88  EM-REG-MOVIMENTO           VALUE 'M'.
+               88  EM-REG-TRAILER             VALUE 'T'.
+           05  EM-LOGIN                   PIC X(20).
+           05  EM-MES-REFERENCIA          PIC 9(06).
+           05  EM-DATA-MOVIMENTO          PIC 9(08).
+           05  EM-TIPO-OPERACAO           PIC X(02).
+           05  EM-VALOR                   PIC 9(10)V99.
+           05  EM-SALDO-RESULTANTE        PIC 9(10)V99.
+           05  EM-SALDO-ABERTURA          PIC 9(10)V99.
+           05  EM-SALDO-FECHAMENTO        PIC 9(10)V99.
