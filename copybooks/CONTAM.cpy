@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------*
+      * CONTAM.CPY                                                *
+      * LAYOUT DO REGISTRO DO ARQUIVO CONTA-MESTRE (CADASTRO DE   *
+      * CONTAS DO CAIXA ELETRONICO). CHAVE: CM-LOGIN.             *
+      *-----------------------------------------------------------*
+       01  CM-REGISTRO-CONTA.
+           05  CM-LOGIN                   PIC X(20).
+           05  CM-SENHA-HASH              PIC X(12).
+           05  CM-SALDO                   PIC 9(10)V99.
+           05  CM-DATA-ABERTURA           PIC 9(08).
+           05  CM-TENTATIVAS-FALHAS       PIC 9(01).
+           05  CM-STATUS-CONTA            PIC X(01).
+               88  CM-CONTA-ATIVA             VALUE '0'.
+               88  CM-CONTA-BLOQUEADA         VALUE '1'.
+      * CONTROLE DE CHECKPOINT/REINICIO - ID DO ULTIMO MOVIMENTO
+      * GRAVADO COM SUCESSO PARA ESTA CONTA, E OS DADOS DO LANCAMENTO
+      * QUE FOI APLICADO AO SALDO MAS CUJA GRAVACAO EM MOVIMENTO AINDA
+      * NAO FOI CONFIRMADA (PENDENTE = PONTO DE RETOMADA NO REINICIO).
+           05  CM-ULTIMO-MOVIMENTO-ID     PIC 9(08).
+           05  CM-PENDENTE-TIPO           PIC X(02).
+               88  CM-SEM-PENDENCIA           VALUE SPACES.
+               88  CM-PENDENTE-TRANSF-DEBITO  VALUE 'TD'.
+               88  CM-PENDENTE-TRANSF-CREDITO VALUE 'TC'.
+           05  CM-PENDENTE-VALOR          PIC 9(10)V99.
+           05  CM-PENDENTE-LOGIN-REL      PIC X(20).
+      * DATA/HORA ORIGINAL DO LANCAMENTO PENDENTE (NAO A DATA/HORA DA
+      * RECUPERACAO) - USADA AO GRAVAR O MOVIMENTO NO REINICIO PARA
+      * QUE O EXTRATO, O LIMITE DIARIO E O FECHAMENTO REFLITAM O DIA
+      * EM QUE A TRANSACAO REALMENTE OCORREU
+           05  CM-PENDENTE-DATA           PIC 9(08).
+           05  CM-PENDENTE-HORA           PIC 9(06).
