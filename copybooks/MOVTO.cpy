@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      * MOVTO.CPY                                                 *
+      * LAYOUT DO REGISTRO DO ARQUIVO MOVIMENTO (LANCAMENTOS DE   *
+      * DEPOSITO / SAQUE). GRAVACAO SEQUENCIAL, SOMENTE INCLUSAO  *
+      * (TRILHA DE AUDITORIA).                                    *
+      *-----------------------------------------------------------*
+       01  MV-REGISTRO-MOVIMENTO.
+           05  MV-ID                      PIC 9(08).
+           05  MV-LOGIN                   PIC X(20).
+           05  MV-TIPO-OPERACAO           PIC X(02).
+               88  MV-OP-DEPOSITO             VALUE 'DE'.
+               88  MV-OP-SAQUE                VALUE 'SA'.
+               88  MV-OP-TRANSF-DEBITO        VALUE 'TD'.
+               88  MV-OP-TRANSF-CREDITO       VALUE 'TC'.
+           05  MV-VALOR                   PIC 9(10)V99.
+           05  MV-DATA-MOVIMENTO          PIC 9(08).
+           05  MV-HORA-MOVIMENTO          PIC 9(06).
+           05  MV-SALDO-RESULTANTE        PIC 9(10)V99.
+           05  MV-LOGIN-RELACIONADO       PIC X(20).
