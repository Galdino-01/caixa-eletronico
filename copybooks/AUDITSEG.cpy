@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * AUDITSEG.CPY                                              *
+      * LAYOUT DO REGISTRO DO ARQUIVO DE AUDITORIA DE SEGURANCA.  *
+      * UMA LINHA POR TENTATIVA DE ACESSO NEGADA / BLOQUEIO DE    *
+      * CONTA, PARA ANALISE POSTERIOR PELA EQUIPE DE FRAUDE.      *
+      *-----------------------------------------------------------*
+       01  AU-REGISTRO-AUDITORIA.
+           05  AU-LOGIN                   PIC X(20).
+           05  AU-DATA-OCORRENCIA         PIC 9(08).
+           05  AU-HORA-OCORRENCIA         PIC 9(06).
+           05  AU-TERMINAL                PIC X(08).
+           05  AU-EVENTO                  PIC X(30).
+           05  FILLER                     PIC X(10).
