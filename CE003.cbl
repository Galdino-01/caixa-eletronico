@@ -0,0 +1,203 @@
+      *PROJETO CAIXA ELETRONICO - EXPORTACAO DE EXTRATO MENSAL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CE003-EXTRATO-MENSAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MESTRE ASSIGN TO "CONTAMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-LOGIN
+               FILE STATUS IS WS-FS-CONTA.
+
+           SELECT MOVIMENTO ASSIGN TO "MOVIMENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MOVIMENTO.
+
+           SELECT EXTRATO-MENSAL ASSIGN TO "EXTRATOM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRATO.
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+           FD  CONTA-MESTRE.
+           COPY CONTAM.
+
+           FD  MOVIMENTO.
+           COPY MOVTO.
+
+           FD  EXTRATO-MENSAL.
+           COPY EXTRATOM.
+
+           WORKING-STORAGE SECTION.
+
+      * GLOBAL
+           77 WS-FS-CONTA PIC X(02).
+           77 WS-FS-MOVIMENTO PIC X(02).
+           77 WS-FS-EXTRATO PIC X(02).
+           77 WS-DATA-PROCESSAMENTO PIC 9(08).
+
+      * MES DE REFERENCIA DO EXTRATO (MES CALENDARIO ANTERIOR AO MES
+      * EM QUE ESTE PROGRAMA ESTA SENDO EXECUTADO)
+           77 WS-MES-REFERENCIA PIC 9(06).
+           77 WS-ANO-ATUAL PIC 9(04).
+           77 WS-MES-ATUAL PIC 9(02).
+           77 WS-ANO-REFERENCIA PIC 9(04).
+           77 WS-MES-REF-NUM PIC 9(02).
+
+      * TOTAIS POR CONTA, ACUMULADOS A CADA VOLTA NO MOVIMENTO
+           77 WS-SALDO-ABERTURA PIC 9(10)V99.
+           77 WS-SALDO-CONFORME-MOVIMENTO PIC 9(10)V99.
+
+           77 WS-PRIMEIRO-MOVIMENTO-SW PIC X(01) VALUE 'S'.
+               88 WS-PRIMEIRO-MOVIMENTO VALUE 'S'.
+               88 WS-NAO-E-O-PRIMEIRO-MOVIMENTO VALUE 'N'.
+
+      * TOTAIS GERAIS DO RELATORIO
+           77 WS-TOTAL-CONTAS PIC 9(05) VALUE ZERO.
+           77 WS-TOTAL-MOVIMENTOS PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PERFORM 1000-ABRE-ARQUIVOS.
+       PERFORM 1100-CALCULA-MES-REFERENCIA.
+       PERFORM 2000-PROCESSA-UMA-CONTA UNTIL WS-FS-CONTA = '10'.
+       PERFORM 9000-FINALIZA.
+       STOP RUN.
+
+      *--------------------------------------------------------*
+      * MES CALENDARIO ANTERIOR AO MES DE PROCESSAMENTO - E O   *
+      * PERIODO QUE ESTE EXTRATO COBRE                          *
+      *--------------------------------------------------------*
+           1100-CALCULA-MES-REFERENCIA.
+               MOVE WS-DATA-PROCESSAMENTO(1:4) TO WS-ANO-ATUAL
+               MOVE WS-DATA-PROCESSAMENTO(5:2) TO WS-MES-ATUAL
+
+               IF WS-MES-ATUAL = 1
+                   COMPUTE WS-ANO-REFERENCIA = WS-ANO-ATUAL - 1
+                   MOVE 12 TO WS-MES-REF-NUM
+               ELSE
+                   MOVE WS-ANO-ATUAL TO WS-ANO-REFERENCIA
+                   COMPUTE WS-MES-REF-NUM = WS-MES-ATUAL - 1
+               END-IF
+
+               MOVE WS-ANO-REFERENCIA TO WS-MES-REFERENCIA(1:4)
+               MOVE WS-MES-REF-NUM TO WS-MES-REFERENCIA(5:2).
+
+      *--------------------------------------------------------*
+      * PROCESSAMENTO DE CADA CONTA DO CONTA-MESTRE             *
+      *--------------------------------------------------------*
+           2000-PROCESSA-UMA-CONTA.
+               SET WS-PRIMEIRO-MOVIMENTO TO TRUE
+               MOVE CM-SALDO TO WS-SALDO-ABERTURA
+               MOVE CM-SALDO TO WS-SALDO-CONFORME-MOVIMENTO
+
+               PERFORM 2100-ACUMULA-MOVIMENTOS-DO-MES
+
+               PERFORM 3000-GRAVA-TRAILER-CONTA
+
+               ADD 1 TO WS-TOTAL-CONTAS
+
+               READ CONTA-MESTRE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-FS-CONTA
+               END-READ.
+
+      * PERCORRE TODO O ARQUIVO MOVIMENTO GRAVANDO NO EXTRATO MENSAL
+      * OS LANCAMENTOS DA CONTA CORRENTE (CM-LOGIN) NO MES DE
+      * REFERENCIA, E ACUMULA O SALDO DE ABERTURA A PARTIR DO
+      * PRIMEIRO LANCAMENTO ENCONTRADO
+           2100-ACUMULA-MOVIMENTOS-DO-MES.
+               CLOSE MOVIMENTO
+               OPEN INPUT MOVIMENTO
+               MOVE SPACES TO WS-FS-MOVIMENTO
+               PERFORM 2110-LER-E-GRAVAR
+                   UNTIL WS-FS-MOVIMENTO = '10'
+               CLOSE MOVIMENTO.
+
+           2110-LER-E-GRAVAR.
+               READ MOVIMENTO
+                   AT END
+                       MOVE '10' TO WS-FS-MOVIMENTO
+                   NOT AT END
+                       IF MV-LOGIN = CM-LOGIN
+                          AND MV-DATA-MOVIMENTO(1:6) = WS-MES-REFERENCIA
+                           PERFORM 2120-GRAVA-MOVIMENTO-EXTRATO
+                       END-IF
+               END-READ.
+
+           2120-GRAVA-MOVIMENTO-EXTRATO.
+               IF WS-PRIMEIRO-MOVIMENTO
+                   IF MV-OP-DEPOSITO OR MV-OP-TRANSF-CREDITO
+                       COMPUTE WS-SALDO-ABERTURA =
+                           MV-SALDO-RESULTANTE - MV-VALOR
+                   ELSE
+                       COMPUTE WS-SALDO-ABERTURA =
+                           MV-SALDO-RESULTANTE + MV-VALOR
+                   END-IF
+                   SET WS-NAO-E-O-PRIMEIRO-MOVIMENTO TO TRUE
+               END-IF
+
+               MOVE MV-SALDO-RESULTANTE TO WS-SALDO-CONFORME-MOVIMENTO
+
+               SET EM-REG-MOVIMENTO TO TRUE
+               MOVE CM-LOGIN TO EM-LOGIN
+               MOVE WS-MES-REFERENCIA TO EM-MES-REFERENCIA
+               MOVE MV-DATA-MOVIMENTO TO EM-DATA-MOVIMENTO
+               MOVE MV-TIPO-OPERACAO TO EM-TIPO-OPERACAO
+               MOVE MV-VALOR TO EM-VALOR
+               MOVE MV-SALDO-RESULTANTE TO EM-SALDO-RESULTANTE
+               MOVE ZERO TO EM-SALDO-ABERTURA
+               MOVE ZERO TO EM-SALDO-FECHAMENTO
+               WRITE EM-REGISTRO-EXTRATO
+               ADD 1 TO WS-TOTAL-MOVIMENTOS.
+
+      * GRAVA O REGISTRO-TRAILER DA CONTA COM O SALDO DE ABERTURA E
+      * DE FECHAMENTO DO MES DE REFERENCIA (SE NAO HOUVE LANCAMENTO
+      * NO MES, OS DOIS FICAM IGUAIS AO SALDO ATUAL DA CONTA)
+           3000-GRAVA-TRAILER-CONTA.
+               SET EM-REG-TRAILER TO TRUE
+               MOVE CM-LOGIN TO EM-LOGIN
+               MOVE WS-MES-REFERENCIA TO EM-MES-REFERENCIA
+               MOVE ZERO TO EM-DATA-MOVIMENTO
+               MOVE SPACES TO EM-TIPO-OPERACAO
+               MOVE ZERO TO EM-VALOR
+               MOVE ZERO TO EM-SALDO-RESULTANTE
+               MOVE WS-SALDO-ABERTURA TO EM-SALDO-ABERTURA
+               MOVE WS-SALDO-CONFORME-MOVIMENTO TO EM-SALDO-FECHAMENTO
+               WRITE EM-REGISTRO-EXTRATO.
+
+      *--------------------------------------------------------*
+      * ABERTURA / FECHAMENTO DE ARQUIVOS E RELATORIO           *
+      *--------------------------------------------------------*
+           1000-ABRE-ARQUIVOS.
+               ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+               OPEN INPUT CONTA-MESTRE
+               OPEN OUTPUT EXTRATO-MENSAL
+               DISPLAY "=========================================="
+               DISPLAY " CE003-EXTRATO-MENSAL - EXPORTACAO MENSAL"
+               DISPLAY " DATA DE PROCESSAMENTO: " WS-DATA-PROCESSAMENTO
+               DISPLAY "=========================================="
+               READ CONTA-MESTRE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-FS-CONTA
+               END-READ.
+
+           9000-FINALIZA.
+               CLOSE CONTA-MESTRE
+               CLOSE EXTRATO-MENSAL
+               DISPLAY "=========================================="
+               DISPLAY " MES DE REFERENCIA: " WS-MES-REFERENCIA
+               DISPLAY " TOTAL DE CONTAS PROCESSADAS: "
+                   WS-TOTAL-CONTAS
+               DISPLAY " TOTAL DE LANCAMENTOS EXPORTADOS: "
+                   WS-TOTAL-MOVIMENTOS
+               DISPLAY "==========================================".
+
+           END PROGRAM CE003-EXTRATO-MENSAL.
